@@ -7,38 +7,747 @@
            SELECT INPUT-FILE ASSIGN TO 'INPUT.DAT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT PRINT-FILE ASSIGN TO 'GREETING.PRT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-REJECTS ASSIGN TO 'INPUT.REJ'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO 'RESTART.CKP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FS.
+
+           SELECT CONTROL-FILE ASSIGN TO 'CONTROL.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LONG-NAME-FILE ASSIGN TO 'LONGNAME.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GREETING-OUT ASSIGN TO 'GREETING.OUT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LANGUAGE-FILE ASSIGN TO 'LANGUAGE.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LC-KEY
+           FILE STATUS IS WS-LANG-FS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.TMP'.
+
+           SELECT SORTED-FILE ASSIGN TO 'SORTED.TMP'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUPLICATE-NAMES ASSIGN TO 'DUPNAME.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DNC-FILE ASSIGN TO 'DNC.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNC-ACCOUNT-ID
+           FILE STATUS IS WS-DNC-FS.
+
+           SELECT SUPPRESSED-NAMES ASSIGN TO 'SUPPRESS.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUP-NAME-FILE ASSIGN TO 'DUPTRACK.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNT-NAME
+           FILE STATUS IS WS-DNT-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       SD  SORT-WORK-FILE.
+           COPY sortrec.
        FD  INPUT-FILE.
-       01 INPUT-RECORD PIC X(50).
+           COPY inptrec.
+
+       FD  PRINT-FILE.
+       01 PRINT-LINE    PIC X(80).
+
+       FD  INPUT-REJECTS.
+       01 REJECT-LINE   PIC X(80).
+
+       FD  RESTART-FILE.
+       01 RESTART-RECORD.
+           05  RST-CHECKPOINT-COUNT  PIC 9(6).
+           05  RST-NAMES-PRINTED     PIC 9(6).
+           05  RST-BLANK-COUNT       PIC 9(6).
+           05  RST-BADTYPE-COUNT     PIC 9(6).
+           05  RST-RECORDS-REJECTED  PIC 9(6).
+           05  RST-LONG-NAME-COUNT   PIC 9(6).
+           05  RST-SUPPRESSED-COUNT  PIC 9(6).
+           05  RST-DUP-SUPPRESSED-COUNT PIC 9(6).
+           05  RST-DNC-ERROR-COUNT   PIC 9(6).
+           05  RST-LANG-ERROR-COUNT  PIC 9(6).
+           05  RST-PAGE-COUNT        PIC 9(4).
+
+       FD  CONTROL-FILE.
+       01 CONTROL-LINE   PIC X(60).
+
+       FD  LONG-NAME-FILE.
+       01 LONG-NAME-LINE PIC X(70).
+
+       FD  GREETING-OUT.
+       01  GREETING-OUT-RECORD.
+           05  GO-NAME             PIC X(50).
+           05  GO-GREETING-TEXT    PIC X(20).
+           05  GO-ADDRESS-BLOCK    PIC X(100).
+           05  GO-BATCH-DATE       PIC X(8).
+
+       FD  LANGUAGE-FILE.
+           COPY langrec.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD    PIC X(63).
+
+       FD  DUPLICATE-NAMES.
+       01  DUP-LINE         PIC X(70).
+
+       FD  DNC-FILE.
+           COPY dncrec.
+
+       FD  SUPPRESSED-NAMES.
+       01  SUPPRESSED-LINE  PIC X(82).
+
+       FD  DUP-NAME-FILE.
+       01  DUP-NAME-FILE-RECORD.
+           05  DNT-NAME         PIC X(50).
+           05  DNT-ISSUED       PIC X.
 
        WORKING-STORAGE SECTION.
        01  WS-NAME       PIC X(50).
        01  WS-EOF        PIC X VALUE 'N'.
        01  WS-NAME-LEN   PIC 9(2) VALUE 0.
-       O1  WS-I          PIC 9(2).
+       01  WS-I          PIC 9(2).
+
+       01  WS-LINE-COUNT PIC 9(2) VALUE 66.
+       01  WS-PAGE-COUNT PIC 9(4) VALUE 0.
+       01  WS-NAMES-PRINTED PIC 9(6) VALUE 0.
+       01  WS-RECORDS-REJECTED PIC 9(6) VALUE 0.
+       01  WS-RECORDS-READ    PIC 9(6) VALUE 0.
+       01  WS-BLANK-COUNT     PIC 9(6) VALUE 0.
+       01  WS-BADTYPE-COUNT   PIC 9(6) VALUE 0.
+       01  WS-LANG-FS         PIC X(2) VALUE '00'.
+       01  WS-LONG-NAME-COUNT PIC 9(6) VALUE 0.
+
+       01  WS-SORT-EOF        PIC X VALUE 'N'.
+       01  WS-PREV-NAME       PIC X(50) VALUE SPACES.
+       01  WS-DUPLICATES-FOUND PIC 9(6) VALUE 0.
+       01  WS-DUP-SUPPRESSED-COUNT PIC 9(6) VALUE 0.
+
+       01  WS-SORTED-RECORD.
+           05  WSR-ACCOUNT-ID     PIC X(10).
+           05  WSR-NAME           PIC X(50).
+           05  WSR-GREETING-TYPE  PIC X(1).
+           05  WSR-LANGUAGE-CODE  PIC X(2).
+
+       01  DUP-NAME-LINE.
+           05  DNL-ACCOUNT-ID     PIC X(10).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  DNL-NAME           PIC X(50).
+
+       01  WS-LOOKUP-NAME         PIC X(50).
+       01  WS-DUP-FOUND           PIC X VALUE 'N'.
+       01  WS-DNT-FS              PIC X(2) VALUE '00'.
+
+       01  WS-DNC-FS            PIC X(2) VALUE '00'.
+       01  WS-SUPPRESSED-COUNT  PIC 9(6) VALUE 0.
+       01  WS-SKIP-RECORD-ISSUED PIC X VALUE 'N'.
+       01  WS-DNC-ERROR-COUNT   PIC 9(6) VALUE 0.
+       01  WS-LANG-ERROR-COUNT  PIC 9(6) VALUE 0.
+
+       01  WS-FLUSH-IDX          PIC 9(4) VALUE 0.
+       01  WS-PRINT-ADV-FLAG     PIC X VALUE 'N'.
+       01  WS-PRINT-LINE-TEXT    PIC X(80).
+
+       01  WS-PRINT-BUF-COUNT    PIC 9(4) VALUE 0.
+       01  WS-PRINT-BUFFER.
+           05  WS-PRINT-BUF-ENTRY OCCURS 700 TIMES.
+               10  WS-PRINT-BUF-ADV   PIC X.
+               10  WS-PRINT-BUF-TEXT  PIC X(80).
+
+       01  WS-GO-BUF-COUNT       PIC 9(4) VALUE 0.
+       01  WS-GO-BUFFER.
+           05  WS-GO-BUF-LINE OCCURS 600 TIMES PIC X(178).
+
+       01  WS-REJ-BUF-COUNT      PIC 9(4) VALUE 0.
+       01  WS-REJ-BUFFER.
+           05  WS-REJ-BUF-LINE OCCURS 600 TIMES PIC X(80).
+
+       01  WS-LNE-BUF-COUNT      PIC 9(4) VALUE 0.
+       01  WS-LNE-BUFFER.
+           05  WS-LNE-BUF-LINE OCCURS 600 TIMES PIC X(70).
+
+       01  WS-SUP-BUF-COUNT      PIC 9(4) VALUE 0.
+       01  WS-SUP-BUFFER.
+           05  WS-SUP-BUF-LINE OCCURS 600 TIMES PIC X(82).
+
+       01  SUPPRESSED-REC-LINE.
+           05  SUP-ACCOUNT-ID       PIC X(10).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  SUP-NAME             PIC X(50).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  SUP-REASON           PIC X(20).
+
+       01  LONG-NAME-EXC-LINE.
+           05  LNE-ACCOUNT-ID    PIC X(10).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  LNE-NAME          PIC X(50).
+
+       01  CTL-TOTALS-LINE.
+           05  CTL-LABEL         PIC X(40) VALUE SPACES.
+           05  CTL-VALUE         PIC ZZZ,ZZ9.
+
+       01  WS-RESTART-FS      PIC X(2) VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 500.
+       01  WS-RESTART-COUNT   PIC 9(6) VALUE 0.
+       01  WS-RESTART-PARM    PIC X(10) VALUE SPACES.
+       01  WS-SKIP-MODE       PIC X VALUE 'N'.
+
+       01  REJECT-RECORD-LINE.
+           05  RRL-IMAGE         PIC X(63).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RRL-REASON        PIC X(9).
+
+       01  WS-GREETING-TEXT      PIC X(20).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR   PIC 9(4).
+           05  WS-CURR-MONTH  PIC 9(2).
+           05  WS-CURR-DAY    PIC 9(2).
+
+       01  WS-RUN-DATE       PIC X(10).
+       01  WS-BATCH-DATE     PIC X(8).
+
+       01  HDG-1-LINE.
+           05  FILLER            PIC X(10) VALUE 'RUN DATE: '.
+           05  HDG-1-DATE        PIC X(10).
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE 'GREETING REPORT'.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE 'PAGE '.
+           05  HDG-1-PAGE        PIC ZZZ9.
+
+       01  HDG-2-LINE.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(20) VALUE 'NAME'.
+
+       01  DETAIL-LINE.
+           05  FILLER            PIC X(8) VALUE SPACES.
+           05  DTL-GREETING      PIC X(72).
+
+       01  TRAILER-LINE.
+           05  FILLER            PIC X(15) VALUE 'END OF REPORT -'.
+           05  TRL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(15) VALUE ' NAMES PRINTED'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           OPEN INPUT INPUT-FILE
+           PERFORM INITIALIZE-RUN
            PERFORM UNTIL WS-EOF = 'Y'
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       MOVE INPUT-RECORD TO WS-NAME
-                       PERFORM VARYING WS-I FROM 50 BY -1 UNTIL WS-I = 0
-                           IF WS-NAME(WS-I:1) NOT = SPACE
-                               MOVE WS-I TO WS-NAME-LEN
-                               EXIT PERFORM
-                           END IF
-                               END-PERFORM
-                               IF WS-NAME-LEN > 0
-                                   DISPLAY 'Hello, '
-                                   WS-NAME(1:WS-NAME-LEN) '!'
-                               END-IF
-                               MOVE 0 TO WS-NAME-LEN
-                       END-PERFORM
-                       CLOSE INPUT-FILE
-                       STOP RUN.
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-SKIP-MODE = 'Y' AND
+                          WS-RECORDS-READ <= WS-RESTART-COUNT
+                           PERFORM MARK-DUP-ISSUED-ON-SKIP
+                       ELSE
+                           MOVE 'N' TO WS-SKIP-MODE
+                           PERFORM PROCESS-RECORD
+                       END-IF
+                       PERFORM CHECK-CHECKPOINT
+               END-READ
+           END-PERFORM
+           PERFORM FLUSH-CHECKPOINT-BUFFERS
+           PERFORM WRITE-TRAILER
+           PERFORM WRITE-CONTROL-TOTALS
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE INPUT-FILE
+           CLOSE PRINT-FILE
+           CLOSE INPUT-REJECTS
+           CLOSE CONTROL-FILE
+           CLOSE LONG-NAME-FILE
+           CLOSE GREETING-OUT
+           CLOSE SUPPRESSED-NAMES
+           CLOSE LANGUAGE-FILE
+           CLOSE DNC-FILE
+           CLOSE DUP-NAME-FILE
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           PERFORM OPEN-DUP-NAME-TABLE
+           OPEN OUTPUT DUPLICATE-NAMES
+           PERFORM DETECT-DUPLICATES-PASS
+           CLOSE DUPLICATE-NAMES
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               PERFORM READ-CHECKPOINT
+           END-IF
+           OPEN INPUT INPUT-FILE
+           IF WS-RESTART-COUNT > 0
+               MOVE 'Y' TO WS-SKIP-MODE
+               PERFORM OPEN-REPORT-FILES-EXTEND
+           ELSE
+               PERFORM OPEN-REPORT-FILES-FRESH
+           END-IF
+           PERFORM OPEN-LANGUAGE-TABLE
+           PERFORM OPEN-DNC-TABLE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURR-MONTH   DELIMITED BY SIZE
+                  '/'             DELIMITED BY SIZE
+                  WS-CURR-DAY     DELIMITED BY SIZE
+                  '/'             DELIMITED BY SIZE
+                  WS-CURR-YEAR    DELIMITED BY SIZE
+                  INTO WS-RUN-DATE
+           END-STRING
+           MOVE WS-CURRENT-DATE TO WS-BATCH-DATE
+           PERFORM WRITE-PAGE-HEADING.
+
+       OPEN-REPORT-FILES-FRESH.
+           OPEN OUTPUT PRINT-FILE
+           OPEN OUTPUT INPUT-REJECTS
+           OPEN OUTPUT CONTROL-FILE
+           OPEN OUTPUT LONG-NAME-FILE
+           OPEN OUTPUT GREETING-OUT
+           OPEN OUTPUT SUPPRESSED-NAMES.
+
+       OPEN-REPORT-FILES-EXTEND.
+           OPEN EXTEND PRINT-FILE
+           OPEN EXTEND INPUT-REJECTS
+           OPEN EXTEND CONTROL-FILE
+           OPEN EXTEND LONG-NAME-FILE
+           OPEN EXTEND GREETING-OUT
+           OPEN EXTEND SUPPRESSED-NAMES.
+
+       OPEN-LANGUAGE-TABLE.
+           OPEN I-O LANGUAGE-FILE
+           IF WS-LANG-FS NOT = '00'
+               PERFORM BUILD-LANGUAGE-TABLE
+               OPEN I-O LANGUAGE-FILE
+           END-IF.
+
+       BUILD-LANGUAGE-TABLE.
+           OPEN OUTPUT LANGUAGE-FILE
+           MOVE 'W' TO LC-GREETING-TYPE
+           MOVE 'EN' TO LC-LANGUAGE-CODE
+           MOVE 'HELLO,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'ES' TO LC-LANGUAGE-CODE
+           MOVE 'HOLA,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'FR' TO LC-LANGUAGE-CODE
+           MOVE 'BONJOUR,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'A' TO LC-GREETING-TYPE
+           MOVE 'EN' TO LC-LANGUAGE-CODE
+           MOVE 'HAPPY ANNIVERSARY,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'ES' TO LC-LANGUAGE-CODE
+           MOVE 'FELIZ ANIVERSARIO,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'FR' TO LC-LANGUAGE-CODE
+           MOVE 'JOYEUX ANNIVERSAIRE,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'B' TO LC-GREETING-TYPE
+           MOVE 'EN' TO LC-LANGUAGE-CODE
+           MOVE 'HAPPY BIRTHDAY,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'ES' TO LC-LANGUAGE-CODE
+           MOVE 'FELIZ CUMPLEANOS,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           MOVE 'FR' TO LC-LANGUAGE-CODE
+           MOVE 'BON ANNIVERSAIRE,' TO LC-GREETING-TEXT
+           WRITE LANG-RECORD
+           CLOSE LANGUAGE-FILE.
+
+       DETECT-DUPLICATES-PASS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-NAME
+               USING INPUT-FILE
+               GIVING SORTED-FILE
+           OPEN INPUT SORTED-FILE
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               READ SORTED-FILE INTO WS-SORTED-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       IF WSR-NAME NOT = SPACES AND
+                          WSR-NAME = WS-PREV-NAME
+                           PERFORM RECORD-DUPLICATE
+                       END-IF
+                       MOVE WSR-NAME TO WS-PREV-NAME
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE.
+
+       RECORD-DUPLICATE.
+           ADD 1 TO WS-DUPLICATES-FOUND
+           MOVE WSR-ACCOUNT-ID TO DNL-ACCOUNT-ID
+           MOVE WSR-NAME TO DNL-NAME
+           WRITE DUP-LINE FROM DUP-NAME-LINE
+           MOVE WSR-NAME TO DNT-NAME
+           READ DUP-NAME-FILE
+               INVALID KEY
+                   MOVE 'N' TO DNT-ISSUED
+                   WRITE DUP-NAME-FILE-RECORD
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       LOOKUP-DUP-RECORD.
+           MOVE WS-LOOKUP-NAME TO DNT-NAME
+           READ DUP-NAME-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DUP-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUP-FOUND
+           END-READ.
+
+       OPEN-DUP-NAME-TABLE.
+           OPEN OUTPUT DUP-NAME-FILE
+           CLOSE DUP-NAME-FILE
+           OPEN I-O DUP-NAME-FILE.
+
+       OPEN-DNC-TABLE.
+           OPEN I-O DNC-FILE
+           IF WS-DNC-FS NOT = '00'
+               OPEN OUTPUT DNC-FILE
+               CLOSE DNC-FILE
+               OPEN I-O DNC-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FS = '00'
+               READ RESTART-FILE
+               IF WS-RESTART-FS = '00'
+                   MOVE RST-CHECKPOINT-COUNT TO WS-RESTART-COUNT
+                   MOVE RST-NAMES-PRINTED    TO WS-NAMES-PRINTED
+                   MOVE RST-BLANK-COUNT      TO WS-BLANK-COUNT
+                   MOVE RST-BADTYPE-COUNT    TO WS-BADTYPE-COUNT
+                   MOVE RST-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE RST-LONG-NAME-COUNT  TO WS-LONG-NAME-COUNT
+                   MOVE RST-SUPPRESSED-COUNT TO WS-SUPPRESSED-COUNT
+                   MOVE RST-DUP-SUPPRESSED-COUNT
+                       TO WS-DUP-SUPPRESSED-COUNT
+                   MOVE RST-DNC-ERROR-COUNT  TO WS-DNC-ERROR-COUNT
+                   MOVE RST-LANG-ERROR-COUNT TO WS-LANG-ERROR-COUNT
+                   MOVE RST-PAGE-COUNT       TO WS-PAGE-COUNT
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CHECK-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM FLUSH-CHECKPOINT-BUFFERS
+               MOVE WS-RECORDS-READ      TO RST-CHECKPOINT-COUNT
+               MOVE WS-NAMES-PRINTED     TO RST-NAMES-PRINTED
+               MOVE WS-BLANK-COUNT       TO RST-BLANK-COUNT
+               MOVE WS-BADTYPE-COUNT     TO RST-BADTYPE-COUNT
+               MOVE WS-RECORDS-REJECTED  TO RST-RECORDS-REJECTED
+               MOVE WS-LONG-NAME-COUNT   TO RST-LONG-NAME-COUNT
+               MOVE WS-SUPPRESSED-COUNT  TO RST-SUPPRESSED-COUNT
+               MOVE WS-DUP-SUPPRESSED-COUNT TO RST-DUP-SUPPRESSED-COUNT
+               MOVE WS-DNC-ERROR-COUNT   TO RST-DNC-ERROR-COUNT
+               MOVE WS-LANG-ERROR-COUNT  TO RST-LANG-ERROR-COUNT
+               MOVE WS-PAGE-COUNT        TO RST-PAGE-COUNT
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       FLUSH-CHECKPOINT-BUFFERS.
+           PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+                   UNTIL WS-FLUSH-IDX > WS-PRINT-BUF-COUNT
+               IF WS-PRINT-BUF-ADV(WS-FLUSH-IDX) = 'Y'
+                   MOVE WS-PRINT-BUF-TEXT(WS-FLUSH-IDX) TO PRINT-LINE
+                   WRITE PRINT-LINE AFTER ADVANCING PAGE
+               ELSE
+                   WRITE PRINT-LINE FROM WS-PRINT-BUF-TEXT(WS-FLUSH-IDX)
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-PRINT-BUF-COUNT
+           PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+                   UNTIL WS-FLUSH-IDX > WS-GO-BUF-COUNT
+               WRITE GREETING-OUT-RECORD
+                   FROM WS-GO-BUF-LINE(WS-FLUSH-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-GO-BUF-COUNT
+           PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+                   UNTIL WS-FLUSH-IDX > WS-REJ-BUF-COUNT
+               WRITE REJECT-LINE FROM WS-REJ-BUF-LINE(WS-FLUSH-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-REJ-BUF-COUNT
+           PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+                   UNTIL WS-FLUSH-IDX > WS-LNE-BUF-COUNT
+               WRITE LONG-NAME-LINE FROM WS-LNE-BUF-LINE(WS-FLUSH-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-LNE-BUF-COUNT
+           PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+                   UNTIL WS-FLUSH-IDX > WS-SUP-BUF-COUNT
+               WRITE SUPPRESSED-LINE FROM WS-SUP-BUF-LINE(WS-FLUSH-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-SUP-BUF-COUNT.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZEROS TO RESTART-RECORD
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       MARK-DUP-ISSUED-ON-SKIP.
+           MOVE IR-NAME TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-DUP-RECORD
+           IF WS-DUP-FOUND = 'Y' AND DNT-ISSUED = 'Y'
+               CONTINUE
+           ELSE
+               PERFORM CHECK-SKIP-RECORD-ISSUED
+               IF WS-SKIP-RECORD-ISSUED = 'Y' AND WS-DUP-FOUND = 'Y'
+                   MOVE 'Y' TO DNT-ISSUED
+                   REWRITE DUP-NAME-FILE-RECORD
+               END-IF
+           END-IF.
+
+       CHECK-SKIP-RECORD-ISSUED.
+           MOVE 'N' TO WS-SKIP-RECORD-ISSUED
+           MOVE IR-NAME TO WS-NAME
+           MOVE 0 TO WS-NAME-LEN
+           PERFORM VARYING WS-I FROM 50 BY -1 UNTIL WS-I = 0
+               IF WS-NAME(WS-I:1) NOT = SPACE
+                   MOVE WS-I TO WS-NAME-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NAME-LEN > 0
+               EVALUATE IR-GREETING-TYPE
+                   WHEN 'W' WHEN 'A' WHEN 'B'
+                       MOVE IR-ACCOUNT-ID TO DNC-ACCOUNT-ID
+                       READ DNC-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                       IF WS-DNC-FS = '23'
+                           MOVE 'Y' TO WS-SKIP-RECORD-ISSUED
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       PROCESS-RECORD.
+           MOVE IR-NAME TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-DUP-RECORD
+           IF WS-DUP-FOUND = 'Y' AND DNT-ISSUED = 'Y'
+               ADD 1 TO WS-DUP-SUPPRESSED-COUNT
+           ELSE
+               PERFORM PROCESS-UNIQUE-RECORD
+           END-IF.
+
+       PROCESS-UNIQUE-RECORD.
+           MOVE IR-ACCOUNT-ID TO DNC-ACCOUNT-ID
+           READ DNC-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           EVALUATE WS-DNC-FS
+               WHEN '23'
+                   PERFORM PROCESS-NAME-VALIDATION
+               WHEN '00'
+                   PERFORM WRITE-SUPPRESSED-LINE
+               WHEN OTHER
+                   MOVE 'DNCERROR' TO RRL-REASON
+                   PERFORM WRITE-REJECT-LINE
+                   ADD 1 TO WS-DNC-ERROR-COUNT
+           END-EVALUATE.
+
+       WRITE-SUPPRESSED-LINE.
+           MOVE IR-ACCOUNT-ID TO SUP-ACCOUNT-ID
+           MOVE IR-NAME TO SUP-NAME
+           MOVE DNC-REASON TO SUP-REASON
+           ADD 1 TO WS-SUP-BUF-COUNT
+           MOVE SUPPRESSED-REC-LINE TO WS-SUP-BUF-LINE(WS-SUP-BUF-COUNT)
+           ADD 1 TO WS-SUPPRESSED-COUNT.
+
+       PROCESS-NAME-VALIDATION.
+           MOVE IR-NAME TO WS-NAME
+           MOVE 0 TO WS-NAME-LEN
+           PERFORM VARYING WS-I FROM 50 BY -1 UNTIL WS-I = 0
+               IF WS-NAME(WS-I:1) NOT = SPACE
+                   MOVE WS-I TO WS-NAME-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NAME-LEN = 0
+               MOVE 'BLANK' TO RRL-REASON
+               PERFORM WRITE-REJECT-LINE
+               ADD 1 TO WS-BLANK-COUNT
+           ELSE
+               IF WS-NAME-LEN = 50
+                   MOVE 'MAXLEN' TO RRL-REASON
+                   PERFORM WRITE-REJECT-IMAGE
+                   PERFORM WRITE-LONG-NAME-EXCEPTION
+               END-IF
+               EVALUATE IR-GREETING-TYPE
+                   WHEN 'W'
+                       PERFORM WELCOME-GREETING
+                   WHEN 'A'
+                       PERFORM ANNIVERSARY-GREETING
+                   WHEN 'B'
+                       PERFORM BIRTHDAY-GREETING
+                   WHEN OTHER
+                       MOVE 'BADTYPE' TO RRL-REASON
+                       PERFORM WRITE-REJECT-LINE
+                       ADD 1 TO WS-BADTYPE-COUNT
+               END-EVALUATE
+           END-IF.
+
+       WELCOME-GREETING.
+           MOVE 'HELLO,' TO WS-GREETING-TEXT
+           MOVE 'W' TO LC-GREETING-TYPE
+           MOVE IR-LANGUAGE-CODE TO LC-LANGUAGE-CODE
+           PERFORM LOOKUP-GREETING-TEXT
+           PERFORM WRITE-GREETING-LINE.
+
+       ANNIVERSARY-GREETING.
+           MOVE 'HAPPY ANNIVERSARY,' TO WS-GREETING-TEXT
+           MOVE 'A' TO LC-GREETING-TYPE
+           MOVE IR-LANGUAGE-CODE TO LC-LANGUAGE-CODE
+           PERFORM LOOKUP-GREETING-TEXT
+           PERFORM WRITE-GREETING-LINE.
+
+       BIRTHDAY-GREETING.
+           MOVE 'HAPPY BIRTHDAY,' TO WS-GREETING-TEXT
+           MOVE 'B' TO LC-GREETING-TYPE
+           MOVE IR-LANGUAGE-CODE TO LC-LANGUAGE-CODE
+           PERFORM LOOKUP-GREETING-TEXT
+           PERFORM WRITE-GREETING-LINE.
+
+       LOOKUP-GREETING-TEXT.
+           READ LANGUAGE-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           EVALUATE WS-LANG-FS
+               WHEN '00'
+                   MOVE LC-GREETING-TEXT TO WS-GREETING-TEXT
+               WHEN '23'
+                   CONTINUE
+               WHEN OTHER
+                   ADD 1 TO WS-LANG-ERROR-COUNT
+           END-EVALUATE.
+
+       WRITE-REJECT-LINE.
+           PERFORM WRITE-REJECT-IMAGE
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       WRITE-REJECT-IMAGE.
+           MOVE INPUT-RECORD TO RRL-IMAGE
+           ADD 1 TO WS-REJ-BUF-COUNT
+           MOVE REJECT-RECORD-LINE TO WS-REJ-BUF-LINE(WS-REJ-BUF-COUNT).
+
+       WRITE-LONG-NAME-EXCEPTION.
+           MOVE IR-ACCOUNT-ID TO LNE-ACCOUNT-ID
+           MOVE IR-NAME TO LNE-NAME
+           ADD 1 TO WS-LNE-BUF-COUNT
+           MOVE LONG-NAME-EXC-LINE TO WS-LNE-BUF-LINE(WS-LNE-BUF-COUNT)
+           ADD 1 TO WS-LONG-NAME-COUNT.
+
+       APPEND-PRINT-LINE.
+           ADD 1 TO WS-PRINT-BUF-COUNT
+           MOVE WS-PRINT-ADV-FLAG
+               TO WS-PRINT-BUF-ADV(WS-PRINT-BUF-COUNT)
+           MOVE WS-PRINT-LINE-TEXT
+               TO WS-PRINT-BUF-TEXT(WS-PRINT-BUF-COUNT).
+
+       WRITE-GREETING-LINE.
+           IF WS-LINE-COUNT >= 60
+               PERFORM WRITE-PAGE-HEADING
+           END-IF
+           MOVE SPACES TO DETAIL-LINE
+           STRING FUNCTION TRIM(WS-GREETING-TEXT) DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  '!'                  DELIMITED BY SIZE
+                  INTO DTL-GREETING
+           END-STRING
+           MOVE DETAIL-LINE TO WS-PRINT-LINE-TEXT
+           MOVE 'N' TO WS-PRINT-ADV-FLAG
+           PERFORM APPEND-PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-NAMES-PRINTED
+           MOVE WS-NAME TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-DUP-RECORD
+           IF WS-DUP-FOUND = 'Y'
+               MOVE 'Y' TO DNT-ISSUED
+               REWRITE DUP-NAME-FILE-RECORD
+           END-IF
+           MOVE WS-NAME             TO GO-NAME
+           MOVE WS-GREETING-TEXT    TO GO-GREETING-TEXT
+           MOVE SPACES              TO GO-ADDRESS-BLOCK
+           MOVE WS-BATCH-DATE       TO GO-BATCH-DATE
+           ADD 1 TO WS-GO-BUF-COUNT
+           MOVE GREETING-OUT-RECORD TO WS-GO-BUF-LINE(WS-GO-BUF-COUNT).
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO WS-PRINT-LINE-TEXT
+               MOVE 'Y' TO WS-PRINT-ADV-FLAG
+               PERFORM APPEND-PRINT-LINE
+           END-IF
+           MOVE WS-RUN-DATE TO HDG-1-DATE
+           MOVE WS-PAGE-COUNT TO HDG-1-PAGE
+           MOVE 'N' TO WS-PRINT-ADV-FLAG
+           MOVE HDG-1-LINE TO WS-PRINT-LINE-TEXT
+           PERFORM APPEND-PRINT-LINE
+           MOVE HDG-2-LINE TO WS-PRINT-LINE-TEXT
+           PERFORM APPEND-PRINT-LINE
+           MOVE SPACES TO WS-PRINT-LINE-TEXT
+           PERFORM APPEND-PRINT-LINE
+           MOVE 4 TO WS-LINE-COUNT.
+
+       WRITE-TRAILER.
+           MOVE WS-NAMES-PRINTED TO TRL-COUNT
+           WRITE PRINT-LINE FROM TRAILER-LINE.
 
+       WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO CONTROL-LINE
+           STRING 'HELLOWORLD CONTROL TOTALS - RUN DATE '
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+           MOVE SPACES TO CONTROL-LINE
+           WRITE CONTROL-LINE
+           MOVE 'RECORDS READ FROM INPUT-FILE' TO CTL-LABEL
+           MOVE WS-RECORDS-READ TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'VALID GREETINGS ISSUED' TO CTL-LABEL
+           MOVE WS-NAMES-PRINTED TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'RECORDS SKIPPED - ZERO-LENGTH NAME' TO CTL-LABEL
+           MOVE WS-BLANK-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'RECORDS SKIPPED - INVALID GREETING TYPE' TO CTL-LABEL
+           MOVE WS-BADTYPE-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'RECORDS SUPPRESSED - DUPLICATE SKIPPED' TO CTL-LABEL
+           MOVE WS-DUP-SUPPRESSED-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'RECORDS SUPPRESSED - DO-NOT-CONTACT' TO CTL-LABEL
+           MOVE WS-SUPPRESSED-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'OF WHICH LONG-NAME EXCEPTIONS (INFO)' TO CTL-LABEL
+           MOVE WS-LONG-NAME-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           MOVE 'RECORDS SKIPPED - DNC LOOKUP ERROR' TO CTL-LABEL
+           MOVE WS-DNC-ERROR-COUNT TO CTL-VALUE
+           WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           IF WS-LANG-ERROR-COUNT > 0
+               MOVE 'LANGUAGE LOOKUP FALLBACK (INFO)' TO CTL-LABEL
+               MOVE WS-LANG-ERROR-COUNT TO CTL-VALUE
+               WRITE CONTROL-LINE FROM CTL-TOTALS-LINE
+           END-IF.
