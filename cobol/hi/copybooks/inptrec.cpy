@@ -0,0 +1,11 @@
+      *****************************************************
+      *  INPTREC.CPY - DAILY GREETING EXTRACT RECORD LAYOUT
+      *  IR-GREETING-TYPE:  W = WELCOME, A = ANNIVERSARY,
+      *                     B = BIRTHDAY
+      *  IR-LANGUAGE-CODE:  EN, ES, FR ...
+      *****************************************************
+       01 INPUT-RECORD.
+           05  IR-ACCOUNT-ID       PIC X(10).
+           05  IR-NAME             PIC X(50).
+           05  IR-GREETING-TYPE    PIC X(1).
+           05  IR-LANGUAGE-CODE    PIC X(2).
