@@ -0,0 +1,9 @@
+      *****************************************************
+      *  SORTREC.CPY - SORT WORK RECORD, SAME LAYOUT AS
+      *  INPTREC.CPY, USED FOR DUPLICATE-NAME DETECTION
+      *****************************************************
+       01 SORT-RECORD.
+           05  SR-ACCOUNT-ID       PIC X(10).
+           05  SR-NAME             PIC X(50).
+           05  SR-GREETING-TYPE    PIC X(1).
+           05  SR-LANGUAGE-CODE    PIC X(2).
