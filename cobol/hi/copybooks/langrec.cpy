@@ -0,0 +1,9 @@
+      *****************************************************
+      *  LANGREC.CPY - GREETING-TEXT LOOKUP RECORD LAYOUT
+      *  KEYED BY GREETING TYPE (W/A/B) + LANGUAGE CODE
+      *****************************************************
+       01 LANG-RECORD.
+           05  LC-KEY.
+               10  LC-GREETING-TYPE   PIC X(1).
+               10  LC-LANGUAGE-CODE   PIC X(2).
+           05  LC-GREETING-TEXT       PIC X(20).
