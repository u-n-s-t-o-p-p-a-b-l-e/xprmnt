@@ -0,0 +1,7 @@
+      *****************************************************
+      *  DNCREC.CPY - DO-NOT-CONTACT SUPPRESSION RECORD
+      *  MAINTAINED BY COMPLIANCE; KEYED BY ACCOUNT ID
+      *****************************************************
+       01 DNC-RECORD.
+           05  DNC-ACCOUNT-ID      PIC X(10).
+           05  DNC-REASON          PIC X(20).
